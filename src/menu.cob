@@ -0,0 +1,122 @@
+identification division.
+program-id. menu01.
+environment division.
+input-output section.
+file-control.
+*> the same shared parameter file file01/array01/input01/time01 read
+*> at their own startup -- menu01 lets an operator review and change
+*> it before launching any of them.
+  select parm-file assign to "./runparm.dat"
+    organization is line sequential
+    file status is parm-status.
+data division.
+file section.
+fd parm-file.
+  copy runparm.
+working-storage section.
+01 menu-choice pic 9(1) value zero.
+01 menu-done pic x(1) value "n".
+  88 all-done value "y".
+01 rc pic s9(4) value zero.
+01 parm-status pic x(2) value spaces.
+*> parameters are edited here, then written out as a whole record --
+*> a field left at its current value is carried forward unchanged.
+01 file01-limit pic 9(3) value 100.
+01 array01-size pic 9(3) value 5.
+01 input01-sentinel pic 9(4) value 9999.
+01 time01-interval pic 9(6) value 10.
+procedure division.
+perform until all-done
+  display " "
+  display "==================================="
+  display "menu01 -- operator launch menu"
+  display "==================================="
+  display "  1) run file01    (build count01.dat)"
+  display "  2) run array01   (build table + count01.dat header)"
+  display "  3) run input01   (interactive/batch entry)"
+  display "  4) run time01    (timing harness)"
+  display "  5) review/change run parameters"
+  display "  9) exit"
+  display "enter choice 9(1):"
+  accept menu-choice
+  evaluate menu-choice
+    when 1
+      call "file01"
+      move return-code to rc
+      if rc not = 0
+        display "menu01: file01 returned code=" rc
+      end-if
+    when 2
+      call "array01"
+      move return-code to rc
+      if rc not = 0
+        display "menu01: array01 returned code=" rc
+      end-if
+    when 3
+      call "input01" using omitted
+      move return-code to rc
+      if rc not = 0
+        display "menu01: input01 returned code=" rc
+      end-if
+    when 4
+      call "time01" using omitted omitted omitted omitted
+      move return-code to rc
+      if rc not = 0
+        display "menu01: time01 returned code=" rc
+      end-if
+    when 5
+      perform 0500-edit-parameters
+    when 9
+      move "y" to menu-done
+    when other
+      display "*** invalid choice, try again ***"
+  end-evaluate
+end-perform
+display "menu01: exiting"
+stop run.
+
+0500-edit-parameters.
+  perform 0510-load-parameters
+  display "current file01 record limit=" file01-limit
+  display "enter new file01 record limit 9(03), or same value to keep:"
+  accept file01-limit
+  display "current array01 table size=" array01-size
+  display "enter new array01 table size 9(03), or same value to keep:"
+  accept array01-size
+  display "current input01 exit sentinel=" input01-sentinel
+  display "enter new input01 exit sentinel 9(04), or same value to keep:"
+  accept input01-sentinel
+  display "current time01 display interval=" time01-interval
+  display "enter new time01 display interval 9(06), or same value to keep:"
+  accept time01-interval
+  open output parm-file
+  move file01-limit to rp-file01-limit
+  move array01-size to rp-array01-size
+  move input01-sentinel to rp-input01-sentinel
+  move time01-interval to rp-time01-interval
+  write runparm-rec
+  close parm-file
+  display "menu01: runparm.dat updated".
+
+0510-load-parameters.
+  open input parm-file
+  if parm-status = "00"
+    read parm-file
+      at end
+        continue
+      not at end
+        if rp-file01-limit > 0
+          move rp-file01-limit to file01-limit
+        end-if
+        if rp-array01-size > 0
+          move rp-array01-size to array01-size
+        end-if
+        if rp-input01-sentinel > 0
+          move rp-input01-sentinel to input01-sentinel
+        end-if
+        if rp-time01-interval > 0
+          move rp-time01-interval to time01-interval
+        end-if
+    end-read
+    close parm-file
+  end-if.
