@@ -3,12 +3,25 @@ PROGRAM-ID. HELLO_WORLD.
 AUTHOR. TAKEUCHI.
 DATE-WRITTEN. 2017-03-06.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT CNT-FILE ASSIGN TO "./loop01.dat"
+    ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
+FILE SECTION.
+FD CNT-FILE.
+01 CNT-REC PIC 9(3).
 WORKING-STORAGE SECTION.
 01 CNT PIC 9(3) VALUE 0.
-PROCEDURE DIVISION.
-  PERFORM 100 TIMES
+LINKAGE SECTION.
+01 LK-LIMIT PIC 9(3).
+PROCEDURE DIVISION USING LK-LIMIT.
+  OPEN OUTPUT CNT-FILE
+  PERFORM LK-LIMIT TIMES
     ADD 1 TO CNT
     DISPLAY "COUNT =" CNT
+    MOVE CNT TO CNT-REC
+    WRITE CNT-REC
   END-PERFORM
-STOP RUN.
+  CLOSE CNT-FILE
+GOBACK.
