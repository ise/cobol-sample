@@ -3,30 +3,165 @@ program-id. array01.
 environment division.
 input-output section.
 file-control.
-  select f1 assign to "./count01.dat".
+  select f1 assign to "./count01.dat"
+    organization is indexed
+    access mode is dynamic
+    record key is f1-cnt
+    file status is f1-status.
+  select ctl-file assign to "./runctl.dat"
+    organization is line sequential
+    file status is ctl-status.
+*> a shared parameter file lets an operator retune the table size
+*> (and file01/input01/time01's own limits) without a recompile.
+  select parm-file assign to "./runparm.dat"
+    organization is line sequential
+    file status is parm-status.
 data division.
 file section.
 fd f1.
-01 f1r.
-  03 f1-cnt pic 9(3).
+  copy f1r.
+fd parm-file.
+  copy runparm.
+fd ctl-file.
+01 ctl-rec.
+  03 ctl-prog pic x(8).
+  03 ctl-run-date pic 9(8).
+  03 ctl-run-time pic 9(8).
+  03 ctl-rec-count pic 9(7).
 working-storage section.
 *>01 cnt pic 9(3) value 0.
-01 s pic 9(2) value zero.
+*> f1-cnt = 999 is reserved for the table-size header record --
+*> it is written ahead of the detail records so a reader knows
+*> how many cnt-table entries to expect without a pre-scan.
+01 hdr-key pic 9(3) value 999.
+*> count01.dat is shared with file01, whose detail records occupy
+*> keys 1 through its record limit -- array01's own detail records
+*> are keyed off a reserved 800-899 block so they can never collide
+*> with file01's keys. file01 itself clamps its record limit below
+*> arr-key-base so this holds no matter how the operator retunes it.
+01 arr-key-base pic 9(3) value 800.
+01 tbl-size pic 9(3) value 5.
+*> cnt-table is a COBOL table and so is 1-origin (valid subscripts
+*> 1..tbl-size) -- s walks it on that basis. the table still holds
+*> the same 0-based values it always has (cnt(s) = s - 1); only the
+*> subscript itself is shifted.
+01 s pic 9(3) value 1.
+01 parm-status pic x(2) value spaces.
+*> every open/write/close against count01.dat and runctl.dat is
+*> followed by a status check for the same reason file01 checks
+*> them -- a failure here should stop the run, not write a silently
+*> short file.
+01 f1-status pic x(2) value spaces.
+01 ctl-status pic x(2) value spaces.
 01 cnts.
-  02 cnt-table occurs 5.
+  02 cnt-table occurs 1 to 100 times depending on tbl-size.
     03 cnt pic 9(3) value zero.
 procedure division.
-open output f1
-perform until s = 5
-  move s to cnt(s)
-  display "s=" s
+open input parm-file
+if parm-status = "00"
+  read parm-file
+    at end
+      continue
+    not at end
+      if rp-array01-size > 0 and rp-array01-size <= 100
+        move rp-array01-size to tbl-size
+      end-if
+  end-read
+  close parm-file
+end-if
+*> count01.dat may already hold file01's detail records -- open i-o
+*> against the existing file (falling back to output only when the
+*> file doesn't exist yet) so array01 adds to it instead of wiping it.
+open i-o f1
+if f1-status = "35"
+  open output f1
+end-if
+if f1-status not = "00"
+  display "array01: *** fatal -- open of count01.dat failed, status=" f1-status
+  move 16 to return-code
+  goback
+end-if
+*> a re-run of array01 against a count01.dat that a subsequent file01
+*> run hasn't truncated (an operator picking the menu's array01
+*> option twice in a row, say) would otherwise hit a duplicate-key
+*> status on the very first write -- read the key first and rewrite
+*> in place when it already exists, write it fresh when it doesn't.
+move hdr-key to f1-cnt
+read f1 key is f1-cnt
+  invalid key
+    move tbl-size to f1-hdr-size
+    move zero to f1-txn-date
+    move zero to f1-amount
+    write f1r
+    if f1-status not = "00"
+      display "array01: *** fatal -- write to count01.dat failed, status=" f1-status
+      move 16 to return-code
+      goback
+    end-if
+  not invalid key
+    move tbl-size to f1-hdr-size
+    move zero to f1-txn-date
+    move zero to f1-amount
+    rewrite f1r
+    if f1-status not = "00"
+      display "array01: *** fatal -- rewrite of count01.dat failed, status=" f1-status
+      move 16 to return-code
+      goback
+    end-if
+end-read
+move 1 to s
+perform until s > tbl-size
+  compute cnt(s) = s - 1
+  display "s=" cnt(s)
+  compute f1-cnt = arr-key-base + s - 1
+  read f1 key is f1-cnt
+    invalid key
+      move zero to f1-hdr-size
+      move zero to f1-txn-date
+      move zero to f1-amount
+      write f1r
+      if f1-status not = "00"
+        display "array01: *** fatal -- write to count01.dat failed, status=" f1-status
+        move 16 to return-code
+        goback
+      end-if
+    not invalid key
+      move zero to f1-hdr-size
+      move zero to f1-txn-date
+      move zero to f1-amount
+      rewrite f1r
+      if f1-status not = "00"
+        display "array01: *** fatal -- rewrite of count01.dat failed, status=" f1-status
+        move 16 to return-code
+        goback
+      end-if
+  end-read
   compute s = s + 1
-*>  move cnt to f1-cnt
-*>  write f1r after advancing 1 line
 end-perform
-move 0 to s
-perform until s = 5
+move 1 to s
+perform until s > tbl-size
   display "cnt(" s ")=" cnt(s)
   compute s = s + 1
 end-perform
-close f1.
+close f1
+if f1-status not = "00"
+  display "array01: *** warning -- close of count01.dat failed, status=" f1-status
+end-if
+*> leave a run-control trace behind so an audit can answer
+*> "did array01 run today, and how many records did it write".
+open extend ctl-file
+if ctl-status not = "00"
+  display "array01: *** warning -- open of runctl.dat failed, status=" ctl-status
+end-if
+move "ARRAY01" to ctl-prog
+accept ctl-run-date from date yyyymmdd
+accept ctl-run-time from time
+compute ctl-rec-count = tbl-size + 1
+write ctl-rec
+if ctl-status not = "00"
+  display "array01: *** warning -- write to runctl.dat failed, status=" ctl-status
+end-if
+close ctl-file
+if ctl-status not = "00"
+  display "array01: *** warning -- close of runctl.dat failed, status=" ctl-status
+end-if.
