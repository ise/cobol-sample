@@ -3,20 +3,274 @@ program-id. file01.
 environment division.
 input-output section.
 file-control.
-  select f1 assign to "./count01.dat".
+  select f1 assign to "./count01.dat"
+    organization is indexed
+    access mode is sequential
+    record key is f1-cnt
+    file status is f1-status.
+  select ckp-file assign to "./file01.ckp"
+    organization is line sequential
+    file status is ckp-status.
+  select ctl-file assign to "./runctl.dat"
+    organization is line sequential
+    file status is ctl-status.
+  select ev-file assign to "./count01-even.dat"
+    organization is sequential
+    file status is ev-status.
+  select od-file assign to "./count01-odd.dat"
+    organization is sequential
+    file status is od-status.
+*> a shared parameter file lets an operator retune file01's record
+*> limit (and array01/input01/time01's own limits) without a recompile.
+  select parm-file assign to "./runparm.dat"
+    organization is line sequential
+    file status is parm-status.
 data division.
 file section.
 fd f1.
-01 f1r.
-  03 f1-cnt pic 9(3).
+  copy f1r.
+fd parm-file.
+  copy runparm.
+fd ckp-file.
+01 ckp-rec pic 9(3).
+*> even/odd fan-out records mirror f1r (via the shared copybook, so
+*> a field added there only ever needs to be added in one place) so
+*> downstream consumers of the two populations don't have to re-split
+*> count01.dat themselves.
+fd ev-file.
+  copy f1r replacing f1r by ev-rec
+                      f1-cnt by ev-cnt
+                      f1-hdr-size by ev-hdr-size
+                      f1-txn-date by ev-txn-date
+                      f1-amount by ev-amount.
+fd od-file.
+  copy f1r replacing f1r by od-rec
+                      f1-cnt by od-cnt
+                      f1-hdr-size by od-hdr-size
+                      f1-txn-date by od-txn-date
+                      f1-amount by od-amount.
+fd ctl-file.
+01 ctl-rec.
+  03 ctl-prog pic x(8).
+  03 ctl-run-date pic 9(8).
+  03 ctl-run-time pic 9(8).
+  03 ctl-rec-count pic 9(7).
 working-storage section.
 01 cnt pic 9(3) value 0.
+01 recs-written pic 9(7) value zero.
+*> the checkpoint is written before every record's keyed write, not
+*> just periodically (ckp-interval = 1) -- count01.dat is keyed on
+*> cnt, so a checkpoint written after the write it protects can end
+*> up one record behind a crash, and a restart from that stale
+*> checkpoint would then try to WRITE a key already physically
+*> committed to the indexed file and abort on the duplicate-key
+*> status instead of resuming. Committing the checkpoint first closes
+*> that window: the worst a crash can now do is leave a single record
+*> never written (a gap recon01 already detects and reports), never a
+*> restart that WRITEs a key twice.
+01 ckp-interval pic 9(3) value 1.
+01 have-checkpoint pic x(1) value "n".
+  88 checkpoint-found value "y".
+01 ckp-status pic x(2) value spaces.
+*> f1-txn-date/f1-amount are not fed by any real transaction source
+*> yet -- populated synthetically from the run date and the counter
+*> itself so downstream reporting/reconciliation has real fields to
+*> work against.
+01 run-date pic 9(8) value zero.
+01 amount pic s9(7)v99 value zero.
+01 parm-status pic x(2) value spaces.
+01 rec-limit pic 9(3) value 100.
+*> array01 reserves count01.dat keys 800-899 for its own detail
+*> records (see array.cob) -- file01 writes keys 1 through
+*> rec-limit + 1, so rec-limit is clamped below that block no matter
+*> what an operator enters via runparm.dat/menu01.
+01 max-rec-limit pic 9(3) value 798.
+*> every open/write/close against these four files is followed by a
+*> status check -- count01.dat and its fan-outs/run-control record
+*> are the whole point of this program, so a failure here should
+*> stop the run rather than write a silently short file.
+01 f1-status pic x(2) value spaces.
+01 ev-status pic x(2) value spaces.
+01 od-status pic x(2) value spaces.
+01 ctl-status pic x(2) value spaces.
 procedure division.
-open output f1
-perform until cnt > 100
+*> menu01 can call file01 more than once in the same run unit, and
+*> GnuCOBOL working-storage survives across repeated calls of the
+*> same subprogram -- reset the counters a prior invocation could
+*> have left behind before this run touches count01.dat at all.
+move zero to cnt
+move zero to recs-written
+accept run-date from date yyyymmdd
+open input parm-file
+if parm-status = "00"
+  read parm-file
+    at end
+      continue
+    not at end
+      if rp-file01-limit > 0
+        move rp-file01-limit to rec-limit
+      end-if
+  end-read
+  close parm-file
+end-if
+if rec-limit > max-rec-limit
+  display "file01: *** warning -- rec-limit " rec-limit " exceeds " max-rec-limit ", clamping"
+  move max-rec-limit to rec-limit
+end-if
+open input ckp-file
+if ckp-status = "00"
+  read ckp-file
+    at end
+      move "n" to have-checkpoint
+    not at end
+      move ckp-rec to cnt
+      move "y" to have-checkpoint
+  end-read
+  close ckp-file
+else
+  move "n" to have-checkpoint
+end-if
+if checkpoint-found
+  display "file01: resuming after checkpoint cnt=" cnt
+  open i-o f1
+else
+  display "file01: no checkpoint found -- starting from 0"
+  open output f1
+end-if
+if f1-status not = "00"
+  display "file01: *** fatal -- open of count01.dat failed, status=" f1-status
+  move 16 to return-code
+  goback
+end-if
+*> the even/odd fan-outs must resume the same way f1 does -- opening
+*> them fresh on a checkpoint-resumed run would silently drop every
+*> pre-checkpoint record from count01-even.dat/count01-odd.dat even
+*> though count01.dat itself correctly picked up mid-file.
+if checkpoint-found
+  open extend ev-file
+else
+  open output ev-file
+end-if
+if ev-status not = "00"
+  display "file01: *** fatal -- open of count01-even.dat failed, status=" ev-status
+  move 16 to return-code
+  goback
+end-if
+if checkpoint-found
+  open extend od-file
+else
+  open output od-file
+end-if
+if od-status not = "00"
+  display "file01: *** fatal -- open of count01-odd.dat failed, status=" od-status
+  move 16 to return-code
+  goback
+end-if
+perform until cnt > rec-limit
   display "count=" cnt
   compute cnt = cnt + 1
+*> commit the checkpoint for this record BEFORE attempting its keyed
+*> write, not after -- a crash before the write below ever runs now
+*> just costs this one record (a gap recon01 already detects and
+*> reports), instead of leaving a restart that re-attempts an
+*> already-committed key and aborts on the duplicate-key status.
+  if function mod(cnt, ckp-interval) = 0
+    open output ckp-file
+    if ckp-status not = "00"
+      display "file01: *** fatal -- open of file01.ckp failed, status=" ckp-status
+      move 16 to return-code
+      goback
+    end-if
+    move cnt to ckp-rec
+    write ckp-rec
+    if ckp-status not = "00"
+      display "file01: *** fatal -- write to file01.ckp failed, status=" ckp-status
+      move 16 to return-code
+      goback
+    end-if
+    close ckp-file
+    if ckp-status not = "00"
+      display "file01: *** fatal -- close of file01.ckp failed, status=" ckp-status
+      move 16 to return-code
+      goback
+    end-if
+  end-if
   move cnt to f1-cnt
-  write f1r after advancing 1 line
+  move zero to f1-hdr-size
+  move run-date to f1-txn-date
+  compute amount = cnt * 1.5
+  if function mod(cnt, 2) = 1
+    compute amount = amount * -1
+  end-if
+  move amount to f1-amount
+  write f1r
+  if f1-status not = "00"
+    display "file01: *** fatal -- write to count01.dat failed, status=" f1-status
+    move 16 to return-code
+    goback
+  end-if
+  add 1 to recs-written
+  if function mod(f1-cnt, 2) = 0
+    move f1-cnt to ev-cnt
+    move zero to ev-hdr-size
+    move f1-txn-date to ev-txn-date
+    move f1-amount to ev-amount
+    write ev-rec
+    if ev-status not = "00"
+      display "file01: *** fatal -- write to count01-even.dat failed, status=" ev-status
+      move 16 to return-code
+      goback
+    end-if
+  else
+    move f1-cnt to od-cnt
+    move zero to od-hdr-size
+    move f1-txn-date to od-txn-date
+    move f1-amount to od-amount
+    write od-rec
+    if od-status not = "00"
+      display "file01: *** fatal -- write to count01-odd.dat failed, status=" od-status
+      move 16 to return-code
+      goback
+    end-if
+  end-if
 end-perform
-close f1.
+*> the run completed cleanly, so drop the checkpoint -- the next
+*> run should start fresh from 0, not resume mid-file.
+open output ckp-file
+if ckp-status not = "00"
+  display "file01: *** warning -- open of file01.ckp failed, status=" ckp-status
+end-if
+close ckp-file
+if ckp-status not = "00"
+  display "file01: *** warning -- close of file01.ckp failed, status=" ckp-status
+end-if
+close f1
+if f1-status not = "00"
+  display "file01: *** warning -- close of count01.dat failed, status=" f1-status
+end-if
+close ev-file
+if ev-status not = "00"
+  display "file01: *** warning -- close of count01-even.dat failed, status=" ev-status
+end-if
+close od-file
+if od-status not = "00"
+  display "file01: *** warning -- close of count01-odd.dat failed, status=" od-status
+end-if
+*> leave a run-control trace behind so an audit can answer
+*> "did file01 run today, and how many records did it write".
+open extend ctl-file
+if ctl-status not = "00"
+  display "file01: *** warning -- open of runctl.dat failed, status=" ctl-status
+end-if
+move "FILE01" to ctl-prog
+move run-date to ctl-run-date
+accept ctl-run-time from time
+move recs-written to ctl-rec-count
+write ctl-rec
+if ctl-status not = "00"
+  display "file01: *** warning -- write to runctl.dat failed, status=" ctl-status
+end-if
+close ctl-file
+if ctl-status not = "00"
+  display "file01: *** warning -- close of runctl.dat failed, status=" ctl-status
+end-if.
