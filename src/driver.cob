@@ -0,0 +1,33 @@
+identification division.
+program-id. driver01.
+environment division.
+data division.
+working-storage section.
+01 rc pic s9(4) value zero.
+procedure division.
+display "driver01: calling file01"
+call "file01"
+move return-code to rc
+if rc not = 0
+  display "driver01: file01 failed, return-code=" rc
+  move rc to return-code
+  stop run
+end-if
+display "driver01: calling array01"
+call "array01"
+move return-code to rc
+if rc not = 0
+  display "driver01: array01 failed, return-code=" rc
+  move rc to return-code
+  stop run
+end-if
+display "driver01: calling report01"
+call "report01"
+move return-code to rc
+if rc not = 0
+  display "driver01: report01 failed, return-code=" rc
+  move rc to return-code
+  stop run
+end-if
+display "driver01: pipeline complete"
+stop run.
