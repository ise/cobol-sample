@@ -1,43 +1,196 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. TIME01.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+  SELECT PERF-FILE ASSIGN TO "./time01.perf"
+    ORGANIZATION IS LINE SEQUENTIAL.
+*> a shared parameter file lets an operator retune the default
+*> display interval (and file01/array01/input01's own limits)
+*> without a recompile.
+  SELECT PARM-FILE ASSIGN TO "./runparm.dat"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS PARM-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD PARM-FILE.
+  COPY runparm.
+FD PERF-FILE.
+01 PERF-REC.
+  02 PERF-WCNT PIC 9(6).
+  02 FILLER PIC X(1).
+  02 PERF-STIME PIC 9(10).
+  02 FILLER PIC X(1).
+  02 PERF-ETIME PIC 9(10).
+  02 FILLER PIC X(1).
+  02 PERF-XTIME PIC 9(10).
+  02 FILLER PIC X(1).
+  02 PERF-WDATE PIC 9(8).
 WORKING-STORAGE SECTION.
 01 CNT PIC 9(6) VALUE 0.
 01 WCNT PIC 9(6) VALUE 0.
 01 TMP PIC 9(1) VALUE 0.
 01 MOD PIC 9(6) VALUE 0.
+*> CS carries the hundredths-of-a-second GnuCOBOL returns as the
+*> last two digits of ACCEPT FROM TIME, so a loop short enough to
+*> finish inside one second still shows a non-zero elapsed time.
 01 WTIME.
   02 HH PIC 9(2).
   02 MM PIC 9(2).
   02 SS PIC 9(2).
+  02 CS PIC 9(2).
+*> the run date rides alongside WTIME everywhere it's shown or
+*> logged, so two runs at the same clock time on different days
+*> aren't indistinguishable.
+01 WDATE PIC 9(8).
 01 STIME PIC 9(10).
 01 XTIME PIC 9(10).
 01 ETIME PIC 9(10).
-PROCEDURE DIVISION.
-DISPLAY "!!! CNT 9(04) TYPE-IN !!!"
-ACCEPT WCNT
-ACCEPT WTIME FROM TIME
-DISPLAY HH
-DISPLAY MM
-DISPLAY SS
-COMPUTE STIME = HH * 3600 + MM * 60 + SS
-DISPLAY STIME
-*>PERFORM UNTIL CNT = 100000
-*>  COMPUTE CNT = CNT + 1
-*>  DISPLAY CNT
-*>END-PERFORM
-PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT > WCNT
-  DIVIDE CNT BY 10 GIVING TMP REMAINDER MOD
-  IF MOD = 0
-    DISPLAY CNT
-  END-IF
-END-PERFORM
-ACCEPT WTIME FROM TIME
-DISPLAY HH
-DISPLAY MM
-DISPLAY SS
-COMPUTE ETIME = HH * 3600 + MM * 60 + SS
-COMPUTE XTIME = ETIME - STIME
-DISPLAY XTIME
-STOP RUN.
+*> a WTRIALS greater than 1 repeats the timed loop that many times
+*> in one execution and reports MIN/MAX/AVG XTIME across the trials,
+*> since a single pass is too noisy to act on as a performance signal.
+01 WTRIALS PIC 9(3) VALUE 1.
+01 TRIAL-IX PIC 9(3) VALUE ZERO.
+01 MIN-XTIME PIC 9(10) VALUE 9999999999.
+01 MAX-XTIME PIC 9(10) VALUE ZERO.
+01 SUM-XTIME PIC 9(12) VALUE ZERO.
+01 AVG-XTIME PIC 9(10) VALUE ZERO.
+*> a configurable SLA threshold catches a slowing batch window
+*> automatically instead of relying on someone to notice the
+*> displayed XTIME.
+01 SLA-THRESHOLD PIC 9(10) VALUE ZERO.
+01 SLA-BREACHED PIC X(1) VALUE "N".
+  88 SLA-WAS-BREACHED VALUE "Y".
+*> the progress display used to fire on every 10th count no matter
+*> how large WCNT was; letting the operator size the interval keeps
+*> a big run from flooding the console.
+01 DISP-INTERVAL PIC 9(6) VALUE 10.
+01 PARM-STATUS PIC X(2) VALUE SPACES.
+01 DEFAULT-INTERVAL PIC 9(6) VALUE 10.
+LINKAGE SECTION.
+*> nightly01 calls time01 unattended and cannot sit at an ACCEPT the
+*> way an operator-launched run does, so it passes all four values
+*> explicitly instead; menu01 and a standalone invocation both omit
+*> these and keep getting them from the console exactly as before.
+01 LK-WCNT-OVERRIDE PIC 9(6).
+01 LK-WTRIALS-OVERRIDE PIC 9(3).
+01 LK-SLA-THRESHOLD-OVERRIDE PIC 9(10).
+01 LK-DISP-INTERVAL-OVERRIDE PIC 9(6).
+PROCEDURE DIVISION USING OPTIONAL LK-WCNT-OVERRIDE
+                         OPTIONAL LK-WTRIALS-OVERRIDE
+                         OPTIONAL LK-SLA-THRESHOLD-OVERRIDE
+                         OPTIONAL LK-DISP-INTERVAL-OVERRIDE.
+0000-MAINLINE.
+*> menu01 can CALL time01 more than once in the same run unit, and
+*> GnuCOBOL working-storage survives across repeated CALLs of the
+*> same subprogram -- reset every accumulator a prior invocation
+*> could have left behind before this run touches any of them.
+  MOVE 9999999999 TO MIN-XTIME
+  MOVE ZERO TO MAX-XTIME
+  MOVE ZERO TO SUM-XTIME
+  MOVE ZERO TO AVG-XTIME
+  MOVE "N" TO SLA-BREACHED
+  OPEN INPUT PARM-FILE
+  IF PARM-STATUS = "00"
+    READ PARM-FILE
+      AT END
+        CONTINUE
+      NOT AT END
+        IF RP-TIME01-INTERVAL > 0
+          MOVE RP-TIME01-INTERVAL TO DEFAULT-INTERVAL
+        END-IF
+    END-READ
+    CLOSE PARM-FILE
+  END-IF
+  IF ADDRESS OF LK-WCNT-OVERRIDE = NULL
+    DISPLAY "!!! CNT 9(04) TYPE-IN !!!"
+    ACCEPT WCNT
+  ELSE
+    MOVE LK-WCNT-OVERRIDE TO WCNT
+  END-IF
+  IF ADDRESS OF LK-WTRIALS-OVERRIDE = NULL
+    DISPLAY "!!! TRIALS 9(03) TYPE-IN (0 = SINGLE PASS) !!!"
+    ACCEPT WTRIALS
+  ELSE
+    MOVE LK-WTRIALS-OVERRIDE TO WTRIALS
+  END-IF
+  IF WTRIALS = 0
+    MOVE 1 TO WTRIALS
+  END-IF
+  IF ADDRESS OF LK-SLA-THRESHOLD-OVERRIDE = NULL
+    DISPLAY "!!! SLA THRESHOLD HUNDREDTHS-OF-A-SECOND 9(10) TYPE-IN (0 = NO SLA) !!!"
+    ACCEPT SLA-THRESHOLD
+  ELSE
+    MOVE LK-SLA-THRESHOLD-OVERRIDE TO SLA-THRESHOLD
+  END-IF
+  IF ADDRESS OF LK-DISP-INTERVAL-OVERRIDE = NULL
+    DISPLAY "!!! DISPLAY INTERVAL 9(06) TYPE-IN (0 = DEFAULT) !!!"
+    ACCEPT DISP-INTERVAL
+  ELSE
+    MOVE LK-DISP-INTERVAL-OVERRIDE TO DISP-INTERVAL
+  END-IF
+  IF DISP-INTERVAL = 0
+    MOVE DEFAULT-INTERVAL TO DISP-INTERVAL
+  END-IF
+  PERFORM VARYING TRIAL-IX FROM 1 BY 1 UNTIL TRIAL-IX > WTRIALS
+    PERFORM 1000-RUN-TRIAL
+    ADD XTIME TO SUM-XTIME
+    IF XTIME < MIN-XTIME
+      MOVE XTIME TO MIN-XTIME
+    END-IF
+    IF XTIME > MAX-XTIME
+      MOVE XTIME TO MAX-XTIME
+    END-IF
+  END-PERFORM
+  IF WTRIALS > 1
+    COMPUTE AVG-XTIME = SUM-XTIME / WTRIALS
+    DISPLAY "TRIALS RUN=" WTRIALS
+    DISPLAY "MIN XTIME=" MIN-XTIME
+    DISPLAY "MAX XTIME=" MAX-XTIME
+    DISPLAY "AVG XTIME=" AVG-XTIME
+  END-IF
+  IF SLA-WAS-BREACHED
+    MOVE 4 TO RETURN-CODE
+  END-IF
+  GOBACK.
+
+1000-RUN-TRIAL.
+  ACCEPT WDATE FROM DATE YYYYMMDD
+  ACCEPT WTIME FROM TIME
+  DISPLAY WDATE
+  DISPLAY HH
+  DISPLAY MM
+  DISPLAY SS
+  DISPLAY CS
+  COMPUTE STIME = (HH * 3600 + MM * 60 + SS) * 100 + CS
+  DISPLAY STIME
+  PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT > WCNT
+    DIVIDE CNT BY DISP-INTERVAL GIVING TMP REMAINDER MOD
+    IF MOD = 0
+      DISPLAY CNT
+    END-IF
+  END-PERFORM
+  ACCEPT WDATE FROM DATE YYYYMMDD
+  ACCEPT WTIME FROM TIME
+  DISPLAY WDATE
+  DISPLAY HH
+  DISPLAY MM
+  DISPLAY SS
+  DISPLAY CS
+  COMPUTE ETIME = (HH * 3600 + MM * 60 + SS) * 100 + CS
+  COMPUTE XTIME = ETIME - STIME
+  DISPLAY XTIME
+  IF SLA-THRESHOLD > 0 AND XTIME > SLA-THRESHOLD
+    DISPLAY "*** WARNING: XTIME " XTIME " EXCEEDED SLA THRESHOLD OF " SLA-THRESHOLD " HUNDREDTHS-OF-A-SECOND ***"
+    MOVE "Y" TO SLA-BREACHED
+  END-IF
+*> keep a running history of this loop's runtime so a trend can be
+*> tracked across runs instead of eyeballing one DISPLAY at a time.
+  OPEN EXTEND PERF-FILE
+  MOVE WCNT TO PERF-WCNT
+  MOVE STIME TO PERF-STIME
+  MOVE ETIME TO PERF-ETIME
+  MOVE XTIME TO PERF-XTIME
+  MOVE WDATE TO PERF-WDATE
+  WRITE PERF-REC
+  CLOSE PERF-FILE.
