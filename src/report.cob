@@ -0,0 +1,104 @@
+identification division.
+program-id. report01.
+environment division.
+input-output section.
+file-control.
+  select f1 assign to "./count01.dat"
+    organization is indexed
+    access mode is sequential
+    record key is f1-cnt.
+  select rpt-file assign to "./count01.lst"
+    organization is line sequential.
+data division.
+file section.
+fd f1.
+  copy f1r.
+fd rpt-file.
+01 rpt-line pic x(80).
+working-storage section.
+01 hdr-key pic 9(3) value 999.
+*> array01 reserves keys 800-899 for its own detail records (see
+*> array.cob) -- those are table-index filler rows, not FILE01
+*> transactions, and are excluded from the listing the same way the
+*> header key is.
+01 arr-key-base pic 9(3) value 800.
+01 arr-key-top pic 9(3) value 899.
+01 eof pic x(1) value "n".
+  88 end-of-file value "y".
+01 lines-per-page pic 9(2) value 20.
+01 line-count pic 9(2) value 99.
+01 page-count pic 9(3) value zero.
+01 rec-count pic 9(5) value zero.
+01 sum-cnt pic 9(7) value zero.
+01 sum-amount pic s9(9)v99 comp-3 value zero.
+01 run-date.
+  02 yyyy-part pic 9(4).
+  02 mm-part pic 9(2).
+  02 dd-part pic 9(2).
+01 h-date pic x(10).
+01 hdr-line-1.
+  03 filler pic x(20) value "COUNT01.DAT LISTING".
+  03 filler pic x(8) value "  DATE ".
+  03 h1-date pic x(10).
+  03 filler pic x(8) value "  PAGE ".
+  03 h1-page pic zzz9.
+01 hdr-line-2.
+  03 filler pic x(6) value "F1-CNT".
+  03 filler pic x(6) value spaces.
+  03 filler pic x(8) value "TXN-DATE".
+  03 filler pic x(4) value spaces.
+  03 filler pic x(10) value "AMOUNT".
+01 det-line.
+  03 filler pic x(3) value spaces.
+  03 d-cnt pic zzz9.
+  03 filler pic x(5) value spaces.
+  03 d-txn-date pic 9(8).
+  03 filler pic x(2) value spaces.
+  03 d-amount pic -(6)9.99.
+01 trl-line-1.
+  03 filler pic x(20) value "RECORD COUNT......".
+  03 t-count pic zzzz9.
+01 trl-line-2.
+  03 filler pic x(20) value "SUM OF F1-CNT......".
+  03 t-sum pic zzzzzz9.
+01 trl-line-3.
+  03 filler pic x(20) value "SUM OF AMOUNT......".
+  03 t-sum-amount pic -(6)9.99.
+procedure division.
+accept run-date from date yyyymmdd
+move yyyy-part to h1-date(1:4)
+move "-" to h1-date(5:1)
+move mm-part to h1-date(6:2)
+move "-" to h1-date(8:1)
+move dd-part to h1-date(9:2)
+open input f1
+open output rpt-file
+read f1 at end set end-of-file to true end-read
+perform until end-of-file
+  if f1-cnt not = hdr-key and (f1-cnt < arr-key-base or f1-cnt > arr-key-top)
+    if line-count >= lines-per-page
+      add 1 to page-count
+      move page-count to h1-page
+      write rpt-line from hdr-line-1
+      write rpt-line from hdr-line-2
+      move zero to line-count
+    end-if
+    move f1-cnt to d-cnt
+    move f1-txn-date to d-txn-date
+    move f1-amount to d-amount
+    write rpt-line from det-line
+    add 1 to line-count
+    add 1 to rec-count
+    add f1-cnt to sum-cnt
+    add f1-amount to sum-amount
+  end-if
+  read f1 at end set end-of-file to true end-read
+end-perform
+move rec-count to t-count
+move sum-cnt to t-sum
+move sum-amount to t-sum-amount
+write rpt-line from trl-line-1
+write rpt-line from trl-line-2
+write rpt-line from trl-line-3
+close f1
+close rpt-file.
