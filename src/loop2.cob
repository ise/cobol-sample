@@ -1,15 +1,35 @@
 IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO_WORLD.
+PROGRAM-ID. LOOP2.
 AUTHOR. TAKEUCHI.
 DATE-WRITTEN. 2017-03-06.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> an operator (or another job step) can drop this file to break
+*> the loop early without killing the run at the OS level.
+  SELECT STOP-FILE ASSIGN TO "./loop2.stop"
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS STOP-FILE-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD STOP-FILE.
+01 STOP-FILE-REC PIC X(1).
 WORKING-STORAGE SECTION.
 01 CNT PIC 9(3) VALUE 0.
-PROCEDURE DIVISION.
-A. ADD 1 TO CNT
+01 STOP-FILE-STATUS PIC X(2) VALUE SPACES.
+LINKAGE SECTION.
+01 LK-LIMIT PIC 9(3).
+01 LK-STEP PIC 9(3).
+PROCEDURE DIVISION USING LK-LIMIT, LK-STEP.
+A. ADD LK-STEP TO CNT
   DISPLAY "COUNT =" CNT
-  IF CNT = 100
-    STOP RUN
+  OPEN INPUT STOP-FILE
+  IF STOP-FILE-STATUS = "00"
+    CLOSE STOP-FILE
+    DISPLAY "LOOP2: STOP FILE DETECTED -- ENDING LOOP EARLY AT COUNT =" CNT
+    GOBACK
+  END-IF
+  IF CNT >= LK-LIMIT
+    GOBACK
     ELSE GO TO A
   END-IF.
