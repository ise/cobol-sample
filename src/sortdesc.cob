@@ -0,0 +1,53 @@
+identification division.
+program-id. desc01.
+environment division.
+input-output section.
+file-control.
+  select f1 assign to "./count01.dat"
+    organization is indexed
+    access mode is sequential
+    record key is f1-cnt.
+  select sd-file assign to "./sortwk1".
+  select out-file assign to "./count01-desc.dat"
+    organization is sequential.
+data division.
+file section.
+fd f1.
+  copy f1r.
+sd sd-file.
+01 sd-rec.
+  03 sd-cnt pic 9(3).
+  03 sd-txn-date pic 9(8).
+  03 sd-amount pic s9(7)v99 comp-3.
+fd out-file.
+01 out-rec.
+  03 out-cnt pic 9(3).
+  03 out-txn-date pic 9(8).
+  03 out-amount pic s9(7)v99 comp-3.
+working-storage section.
+*> f1-cnt = 999 is array01's reserved table-size header key, and
+*> 800-899 is array01's reserved detail-record block (see array.cob)
+*> -- both are excluded from the descending mirror.
+01 hdr-key pic 9(3) value 999.
+01 arr-key-base pic 9(3) value 800.
+01 arr-key-top pic 9(3) value 899.
+01 eof pic x(1) value "n".
+  88 end-of-file value "y".
+procedure division.
+sort sd-file on descending key sd-cnt
+  input procedure is 2000-feed-sort
+  giving out-file.
+stop run.
+2000-feed-sort.
+  open input f1
+  read f1 at end set end-of-file to true end-read
+  perform until end-of-file
+    if f1-cnt not = hdr-key and (f1-cnt < arr-key-base or f1-cnt > arr-key-top)
+      move f1-cnt to sd-cnt
+      move f1-txn-date to sd-txn-date
+      move f1-amount to sd-amount
+      release sd-rec
+    end-if
+    read f1 at end set end-of-file to true end-read
+  end-perform
+  close f1.
