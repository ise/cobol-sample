@@ -0,0 +1,94 @@
+identification division.
+program-id. recon01.
+environment division.
+input-output section.
+file-control.
+  select f1 assign to "./count01.dat"
+    organization is indexed
+    access mode is sequential
+    record key is f1-cnt.
+*> the same shared parameter file file01 reads at startup -- recon01
+*> derives its expected record count from the same rp-file01-limit
+*> so retuning file01's limit doesn't leave recon01 reconciling
+*> against a stale hardcoded expectation.
+  select parm-file assign to "./runparm.dat"
+    organization is line sequential
+    file status is parm-status.
+data division.
+file section.
+fd f1.
+  copy f1r.
+fd parm-file.
+  copy runparm.
+working-storage section.
+01 parm-status pic x(2) value spaces.
+01 rec-limit pic 9(3) value 100.
+*> f1-cnt = 999 is array01's reserved table-size header key --
+*> recon01 skips it and reconciles the detail records only.
+01 hdr-key pic 9(3) value 999.
+*> array01 reserves keys 800-899 for its own detail records (see
+*> array.cob) -- those are table-index filler rows, not FILE01
+*> transactions, and are excluded from reconciliation the same way
+*> the header key is.
+01 arr-key-base pic 9(3) value 800.
+01 arr-key-top pic 9(3) value 899.
+01 eof pic x(1) value "n".
+  88 end-of-file value "y".
+01 have-prev pic x(1) value "n".
+  88 has-prev value "y".
+01 prev-cnt pic 9(3) value zero.
+01 rec-count pic 9(5) value zero.
+01 expect-count pic 9(5) value 101.
+01 gap-count pic 9(5) value zero.
+01 dup-count pic 9(5) value zero.
+01 oos-count pic 9(5) value zero.
+procedure division.
+open input parm-file
+if parm-status = "00"
+  read parm-file
+    at end
+      continue
+    not at end
+      if rp-file01-limit > 0
+        move rp-file01-limit to rec-limit
+      end-if
+  end-read
+  close parm-file
+end-if
+compute expect-count = rec-limit + 1
+open input f1
+read f1 at end set end-of-file to true end-read
+perform until end-of-file
+  if f1-cnt = hdr-key or (f1-cnt >= arr-key-base and f1-cnt <= arr-key-top)
+    display "recon01: skipping header record, table size=" f1-hdr-size
+  else
+    add 1 to rec-count
+    if has-prev
+      if f1-cnt = prev-cnt
+        add 1 to dup-count
+        display "recon01: duplicate record, f1-cnt=" f1-cnt
+      else
+        if f1-cnt < prev-cnt
+          add 1 to oos-count
+          display "recon01: out-of-sequence record, f1-cnt=" f1-cnt " after " prev-cnt
+        else
+          if f1-cnt not = prev-cnt + 1
+            add 1 to gap-count
+            display "recon01: gap detected between " prev-cnt " and " f1-cnt
+          end-if
+        end-if
+      end-if
+    end-if
+    move f1-cnt to prev-cnt
+    set has-prev to true
+  end-if
+  read f1 at end set end-of-file to true end-read
+end-perform
+close f1
+display "recon01: records read=" rec-count
+display "recon01: gaps=" gap-count " duplicates=" dup-count " out-of-sequence=" oos-count
+if rec-count = expect-count and gap-count = 0 and dup-count = 0 and oos-count = 0
+  display "recon01: count01.dat reconciled cleanly"
+else
+  display "recon01: count01.dat FAILED reconciliation"
+end-if.
