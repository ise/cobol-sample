@@ -0,0 +1,10 @@
+*> shared run-parameter record -- one line, read by file01, array01,
+*> input01 and time01 at startup so their limits live in one place
+*> instead of four separate hardcoded literals. A program that finds
+*> no parameter file (or a blank field) falls back to its own
+*> long-standing default.
+01 runparm-rec.
+  03 rp-file01-limit pic 9(3).
+  03 rp-array01-size pic 9(3).
+  03 rp-input01-sentinel pic 9(4).
+  03 rp-time01-interval pic 9(6).
