@@ -0,0 +1,7 @@
+*> shared count01.dat record layout -- copied into every program's
+*> fd f1 so the field list only has to be maintained in one place.
+01 f1r.
+  03 f1-cnt pic 9(3).
+  03 f1-hdr-size pic 9(3).
+  03 f1-txn-date pic 9(8).
+  03 f1-amount pic s9(7)v99 comp-3.
