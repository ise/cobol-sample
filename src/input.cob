@@ -1,17 +1,167 @@
 identification division.
 program-id. input01.
 environment division.
+input-output section.
+file-control.
+  select txn-file assign to "./input01.txn"
+    organization is line sequential.
+  select log-file assign to "./input01.log"
+    organization is line sequential.
+*> a shared parameter file lets an operator retune the exit sentinel
+*> (and file01/array01/time01's own limits) without a recompile.
+  select parm-file assign to "./runparm.dat"
+    organization is line sequential
+    file status is parm-status.
 data division.
+file section.
+fd txn-file.
+01 txn-rec pic 9(4).
+fd log-file.
+01 log-rec.
+  03 log-time pic 9(8).
+  03 filler pic x(1) value space.
+  03 log-value pic 9(4).
+fd parm-file.
+  copy runparm.
 working-storage section.
 01 inp pic 9(4) value 0.
-procedure division.
-*>a. display "inp 9(4) type"
-*>  accept inp
-*>  if inp = 9999
-*>    stop run
-*>    else go to a
-*>  end-if.
-perform until inp = 9999
-  display "inp 9(4) type"
-  accept inp
-end-perform.
+01 parm-status pic x(2) value spaces.
+01 exit-sentinel pic 9(4) value 9999.
+01 raw-entry pic x(4).
+01 valid-entry pic x(1) value "n".
+  88 entry-is-valid value "y".
+*> a "b" command-line argument switches input01 into unattended
+*> batch mode, reading values from input01.txn instead of prompting
+*> at a terminal; anything else keeps the interactive ACCEPT loop.
+01 mode-sw pic x(1) value "i".
+  88 batch-mode value "b" "B".
+01 txn-eof pic x(1) value "n".
+  88 end-of-txn value "y".
+*> entry statistics accumulated across the run and reported once
+*> the loop exits, so a session gives the operator more than just
+*> the numbers typed in.
+01 stat-count pic 9(5) value zero.
+01 stat-min pic 9(4) value 9999.
+01 stat-max pic 9(4) value zero.
+01 stat-sum pic 9(9) value zero.
+01 stat-avg pic 9(4)v99 value zero.
+*> one flag per possible pic 9(4) value (0000-9999) so a repeat
+*> entry in this session can be spotted with a direct lookup
+*> instead of a search over everything seen so far.
+01 seen-flags.
+  02 seen-flag pic x(1) occurs 10000 times value "n".
+linkage section.
+*> nightly01 calls input01 unattended and cannot rely on inheriting a
+*> "b" command-line argument the way an operator-launched run does,
+*> so it passes the mode explicitly instead; menu01 and a standalone
+*> command-line invocation both omit this parameter and keep getting
+*> mode-sw from command-line exactly as before.
+01 lk-mode-override pic x(1).
+procedure division using optional lk-mode-override.
+*> menu01 can call input01 more than once in the same run unit, and
+*> GnuCOBOL working-storage survives across repeated calls of the
+*> same subprogram -- reset everything a prior session could have
+*> left behind before this session accepts its first entry. inp in
+*> particular matters: left at the previous session's exit sentinel,
+*> the interactive loop below would see it already equal to
+*> exit-sentinel and exit before accepting anything.
+move zero to inp
+move zero to stat-count
+move 9999 to stat-min
+move zero to stat-max
+move zero to stat-sum
+move zero to stat-avg
+move "n" to txn-eof
+initialize seen-flags
+if address of lk-mode-override = null
+  accept mode-sw from command-line
+else
+  move lk-mode-override to mode-sw
+end-if
+open input parm-file
+if parm-status = "00"
+  read parm-file
+    at end
+      continue
+    not at end
+      if rp-input01-sentinel > 0
+        move rp-input01-sentinel to exit-sentinel
+      end-if
+  end-read
+  close parm-file
+end-if
+open extend log-file
+if batch-mode
+  perform 0200-batch-run
+else
+  perform 0100-interactive-run
+end-if
+close log-file
+perform 0400-display-stats
+goback.
+
+0100-interactive-run.
+  perform until inp = exit-sentinel
+    move "n" to valid-entry
+    perform until entry-is-valid
+      display "inp 9(4) type"
+      accept raw-entry
+      if raw-entry is numeric
+        move raw-entry to inp
+        move "y" to valid-entry
+      else
+        display "*** invalid entry -- enter 4 numeric digits, try again ***"
+      end-if
+    end-perform
+    if inp not = exit-sentinel
+      perform 0350-check-duplicate
+      perform 0300-accumulate-stats
+      perform 0360-log-entry
+    end-if
+  end-perform.
+
+0200-batch-run.
+  open input txn-file
+  read txn-file at end set end-of-txn to true end-read
+  perform until end-of-txn
+    move txn-rec to inp
+    display "inp 9(4) batch=" inp
+    perform 0350-check-duplicate
+    perform 0300-accumulate-stats
+    perform 0360-log-entry
+    read txn-file at end set end-of-txn to true end-read
+  end-perform
+  close txn-file.
+
+0350-check-duplicate.
+  if seen-flag(inp + 1) = "y"
+    display "*** warning -- " inp " was already entered this session ***"
+  else
+    move "y" to seen-flag(inp + 1)
+  end-if.
+
+0360-log-entry.
+  accept log-time from time
+  move inp to log-value
+  write log-rec.
+
+0300-accumulate-stats.
+  add 1 to stat-count
+  add inp to stat-sum
+  if inp < stat-min
+    move inp to stat-min
+  end-if
+  if inp > stat-max
+    move inp to stat-max
+  end-if.
+
+0400-display-stats.
+  display "input01: entries accepted=" stat-count
+  if stat-count = 0
+    display "input01: no entries accepted this run"
+  else
+    compute stat-avg = stat-sum / stat-count
+    display "input01: minimum=" stat-min
+    display "input01: maximum=" stat-max
+    display "input01: average=" stat-avg
+  end-if.
