@@ -0,0 +1,164 @@
+identification division.
+program-id. nightly01.
+environment division.
+input-output section.
+file-control.
+*> file01 and array01 each append a record here every time they run --
+*> nightly01 reads it back after the chain finishes so the job
+*> summary can show how many records those two steps wrote.
+  select ctl-file assign to "./runctl.dat"
+    organization is line sequential
+    file status is ctl-status.
+data division.
+file section.
+fd ctl-file.
+01 ctl-rec.
+  03 ctl-prog pic x(8).
+  03 ctl-run-date pic 9(8).
+  03 ctl-run-time pic 9(8).
+  03 ctl-rec-count pic 9(7).
+working-storage section.
+01 rc pic s9(4) value zero.
+01 job-start-date pic 9(8) value zero.
+01 job-status pic x(7) value "SUCCESS".
+01 steps-completed pic 9(1) value zero.
+01 ctl-status pic x(2) value spaces.
+01 ctl-eof pic x(1) value "n".
+  88 ctl-end-of-file value "y".
+*> job-start-clock/job-end-clock are only used to report how long the
+*> whole chain took -- like time01, this is a same-day elapsed figure
+*> and does not attempt to handle a run that spans midnight.
+01 job-start-clock.
+  03 js-hh pic 9(2).
+  03 js-mm pic 9(2).
+  03 js-ss pic 9(2).
+  03 filler pic 9(2).
+01 job-end-clock.
+  03 je-hh pic 9(2).
+  03 je-mm pic 9(2).
+  03 je-ss pic 9(2).
+  03 filler pic 9(2).
+01 job-start-secs pic 9(6) value zero.
+01 job-end-secs pic 9(6) value zero.
+01 job-elapsed-secs pic 9(6) value zero.
+*> one entry per chained step, in the order they run -- filled in as
+*> each call returns, then printed as the job summary. Only file01
+*> and array01 leave a record count behind in runctl.dat; input01 and
+*> time01 report their own detail (entry counts, timings) to the
+*> console directly and have no count to show here.
+01 step1-name pic x(8) value "INPUT01".
+01 step1-status pic x(7) value "SKIPPED".
+01 step2-name pic x(8) value "FILE01".
+01 step2-status pic x(7) value "SKIPPED".
+01 step2-count pic z(6)9 value zero.
+01 step2-has-count pic x(1) value "n".
+  88 step2-count-known value "y".
+01 step3-name pic x(8) value "ARRAY01".
+01 step3-status pic x(7) value "SKIPPED".
+01 step3-count pic z(6)9 value zero.
+01 step3-has-count pic x(1) value "n".
+  88 step3-count-known value "y".
+01 step4-name pic x(8) value "TIME01".
+01 step4-status pic x(7) value "SKIPPED".
+procedure division.
+accept job-start-date from date yyyymmdd
+accept job-start-clock from time
+compute job-start-secs = js-hh * 3600 + js-mm * 60 + js-ss
+display "nightly01: nightly batch job starting, date=" job-start-date
+display "nightly01: calling input01"
+*> input01 has no terminal to prompt at once the nightly job is
+*> running unattended, so force it into batch mode explicitly
+*> instead of leaving it to whatever this process inherited on its
+*> own command line.
+call "input01" using by content "b"
+move return-code to rc
+if rc = 0
+  add 1 to steps-completed
+  move "OK" to step1-status
+  display "nightly01: calling file01"
+  call "file01"
+  move return-code to rc
+  if rc = 0
+    add 1 to steps-completed
+    move "OK" to step2-status
+    display "nightly01: calling array01"
+    call "array01"
+    move return-code to rc
+    if rc = 0
+      add 1 to steps-completed
+      move "OK" to step3-status
+      display "nightly01: calling time01"
+*> time01 has no terminal to prompt at once the nightly job is
+*> running unattended -- pass its four ACCEPT'd values explicitly
+*> instead of leaving it to block on the console. A single-pass
+*> timing run with no SLA check and the runparm.dat display interval
+*> (0 = default) is the unattended equivalent of an operator just
+*> accepting the defaults.
+      call "time01" using by content 10000 by content 1
+                           by content 0 by content 0
+      move return-code to rc
+      if rc = 0
+        add 1 to steps-completed
+        move "OK" to step4-status
+      else
+        move "FAILED" to job-status
+        move "FAILED" to step4-status
+        display "nightly01: time01 failed, return-code=" rc
+      end-if
+    else
+      move "FAILED" to job-status
+      move "FAILED" to step3-status
+      display "nightly01: array01 failed, return-code=" rc
+    end-if
+  else
+    move "FAILED" to job-status
+    move "FAILED" to step2-status
+    display "nightly01: file01 failed, return-code=" rc
+  end-if
+else
+  move "FAILED" to job-status
+  move "FAILED" to step1-status
+  display "nightly01: input01 failed, return-code=" rc
+end-if
+accept job-end-clock from time
+compute job-end-secs = je-hh * 3600 + je-mm * 60 + je-ss
+compute job-elapsed-secs = job-end-secs - job-start-secs
+*> pick up the record counts file01/array01 just logged -- the last
+*> matching record in the file is this run's, since each of them
+*> only appends once per run.
+open input ctl-file
+if ctl-status = "00"
+  read ctl-file at end set ctl-end-of-file to true end-read
+  perform until ctl-end-of-file
+    if ctl-prog = step2-name
+      move ctl-rec-count to step2-count
+      move "y" to step2-has-count
+    end-if
+    if ctl-prog = step3-name
+      move ctl-rec-count to step3-count
+      move "y" to step3-has-count
+    end-if
+    read ctl-file at end set ctl-end-of-file to true end-read
+  end-perform
+  close ctl-file
+end-if
+display "==================================="
+display "nightly01: job summary"
+display "==================================="
+display "  status..........." job-status
+display "  steps completed..." steps-completed " of 4"
+display "  elapsed seconds..." job-elapsed-secs
+display "  step " step1-name " " step1-status
+if step2-count-known
+  display "  step " step2-name " " step2-status " records=" step2-count
+else
+  display "  step " step2-name " " step2-status
+end-if
+if step3-count-known
+  display "  step " step3-name " " step3-status " records=" step3-count
+else
+  display "  step " step3-name " " step3-status
+end-if
+display "  step " step4-name " " step4-status
+move rc to return-code
+stop run.
